@@ -0,0 +1,30 @@
+//ARRMAINT JOB (ACCTNO),'ARRAY MAINTENANCE',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  ON-DEMAND ARRAY MAINTENANCE TRANSACTION.  LETS AN OPERATOR LOOK
+//*  UP A BIN BY SUBSCRIPT OR BIN CODE AGAINST THE LAST ARRSNAP
+//*  SNAPSHOT AND KEY IN A CORRECTED VALUE FROM SYSIN.  CORRECTIONS
+//*  ARE QUEUED ON ARRCORR AND ARE PICKED UP AND APPLIED AUTOMATICALLY
+//*  THE NEXT TIME ARRAYDEM OR ARRAYREC RUNS.
+//*
+//*  ARRSNAP IS SELF-CREATING (DISP=MOD), MATCHING ARRAYDEM/ARRAYREC,
+//*  SINCE ARRMAINT ALSO HANDLES A MISSING ARRSNAP GRACEFULLY
+//*  (2000-LOAD-SNAPSHOT/ARR-SNAP-NOT-FOUND) AND SHOULD NOT FAIL AT
+//*  JCL ALLOCATION IF RUN BEFORE ARRAYDEM HAS EVER COMPLETED A LOAD.
+//*
+//STEP010  EXEC PGM=ARRMAINT
+//STEPLIB  DD  DSN=PROD.ARRAYDEMO.LOADLIB,DISP=SHR
+//ARRSNAP  DD  DSN=PROD.ARRAYDEMO.ARRSNAP,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=132,BLKSIZE=0,RECFM=FB)
+//ARRCORR  DD  DSN=PROD.ARRAYDEMO.ARRCORR,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=132,BLKSIZE=0,RECFM=FB)
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+0001
+000000050
+9999
+/*
