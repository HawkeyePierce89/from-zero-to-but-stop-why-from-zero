@@ -0,0 +1,56 @@
+//ARRAYREC JOB (ACCTNO),'ARRAY RECONCILE',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  ON-DEMAND RECONCILIATION-ONLY RERUN OF ARRAYDEMO.
+//*  RUN MODE 'R' SKIPS THE ARRIN LOAD ENTIRELY AND REPRINTS THE
+//*  ARRRPT LISTING AND VARIANCE SECTION FROM THE ARRAY REBUILT
+//*  FROM THE LAST SAVED ARRSNAP SNAPSHOT - NO ARRIN DD IS NEEDED
+//*  FOR THIS FORM OF THE JOB.  ANY CORRECTIONS QUEUED ON ARRCORR
+//*  SINCE THE LAST RUN ARE STILL APPLIED, LOGGED TO ARRAUD, AND
+//*  SAVED BACK OUT TO ARRSNAP THE SAME WAY A NORMAL LOAD RUN DOES,
+//*  SO A CORRECTION KEYED IN THROUGH ARRMAINT IS NOT LOST WHEN THE
+//*  NEXT RUN HAPPENS TO BE A RECONCILIATION-ONLY ONE, AND THE
+//*  QUEUE IS THEN CLEARED.
+//*
+//*  ARRSNAP IS SELF-CREATING (DISP=MOD) SO A RECONCILIATION RUN
+//*  AGAINST AN EMPTY/NEVER-YET-CREATED SNAPSHOT STILL ALLOCATES
+//*  CLEANLY AND FALLS THROUGH TO ARRAYDEMO'S OWN "NO PRIOR
+//*  SNAPSHOT" HANDLING RATHER THAN FAILING JCL ALLOCATION.
+//*
+//STEP010  EXEC PGM=ARRAYDEMO,PARM='0000R'
+//STEPLIB  DD  DSN=PROD.ARRAYDEMO.LOADLIB,DISP=SHR
+//ARRRPT   DD  SYSOUT=*
+//ARREXC   DD  SYSOUT=*
+//ARRAUD   DD  DSN=PROD.ARRAYDEMO.ARRAUD,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=132,BLKSIZE=0,RECFM=FB)
+//ARRSNAP  DD  DSN=PROD.ARRAYDEMO.ARRSNAP,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=132,BLKSIZE=0,RECFM=FB)
+//ARRSNAPO DD  DSN=PROD.ARRAYDEMO.ARRSNAP.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=132,BLKSIZE=0,RECFM=FB)
+//ARRCORR  DD  DSN=PROD.ARRAYDEMO.ARRCORR,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=132,BLKSIZE=0,RECFM=FB)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*  STEP020 RUNS ONLY IF STEP010 ENDED WITH A ZERO RETURN CODE.
+//*  IT PROMOTES THIS RUN'S SNAPSHOT OVER ARRSNAP, THE SAME AS THE
+//*  NORMAL LOAD JOB DOES, AND RESETS ARRCORR TO EMPTY NOW THAT
+//*  THIS RUN HAS APPLIED ANY QUEUED CORRECTIONS.  IF STEP010
+//*  FAILS, THIS STEP IS SKIPPED SO ARRCORR STILL HAS WHATEVER WAS
+//*  NOT SUCCESSFULLY APPLIED.
+//*
+//STEP020  EXEC PGM=IDCAMS,COND=(0,NE,STEP010)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE PROD.ARRAYDEMO.ARRSNAP
+  ALTER PROD.ARRAYDEMO.ARRSNAP.NEW -
+      NEWNAME(PROD.ARRAYDEMO.ARRSNAP)
+  DELETE PROD.ARRAYDEMO.ARRCORR
+/*
