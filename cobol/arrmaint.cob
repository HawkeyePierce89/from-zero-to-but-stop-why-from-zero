@@ -0,0 +1,269 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ARRMAINT.
+000030 AUTHOR.        R L HOBAUGH.
+000040 INSTALLATION.  DATA CENTER SERVICES.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*===============================================================
+000080* MODIFICATION HISTORY
+000090*-----------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------  ----  ----------------------------------------
+000120* 08/09/26   RLH   ORIGINAL PROGRAM - ONLINE MAINTENANCE
+000130*                  TRANSACTION LETTING AN OPERATOR LOOK UP AN
+000140*                  ARRAY SLOT BY SUBSCRIPT OR BIN CODE AGAINST
+000150*                  THE LAST ARRSNAP SNAPSHOT AND KEY IN A
+000160*                  CORRECTED VALUE.  CORRECTIONS ARE WRITTEN TO
+000170*                  ARRCORR AND PICKED UP AUTOMATICALLY BY
+000180*                  ARRAYDEMO THE NEXT TIME IT RUNS.
+000190*===============================================================
+000200*
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER.   IBM-370.
+000240 OBJECT-COMPUTER.   IBM-370.
+000250*
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT ARR-SNAPSHOT-FILE ASSIGN TO ARRSNAP
+000290         ORGANIZATION IS SEQUENTIAL
+000300         FILE STATUS IS ARR-SNAP-STATUS.
+000310     SELECT ARR-CORR-FILE  ASSIGN TO ARRCORR
+000320         ORGANIZATION IS SEQUENTIAL.
+000330*
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360*
+000370*    SNAPSHOT RECORD - THE ARRAY AS OF THE END OF ARRAYDEMO'S
+000380*    LAST RUN.  ARRMAINT LOOKS UP AGAINST THIS COPY ONLY - IT
+000390*    NEVER TOUCHES ARRAYDEMO'S WORKING TABLES DIRECTLY.
+000400 FD  ARR-SNAPSHOT-FILE
+000410     RECORDING MODE IS F
+000420     LABEL RECORDS ARE STANDARD.
+000430 01  ARR-SNAP-REC.
+000440     05  ARR-SNAP-SUB           PIC 9(04).
+000450     05  ARR-SNAP-CODE          PIC X(09).
+000460     05  ARR-SNAP-VAL           PIC 9(09).
+000470     05  ARR-SNAP-RUN-DATE      PIC 9(06).
+000480     05  FILLER                 PIC X(104).
+000490*
+000500*    CORRECTION RECORD - ONE PER CORRECTION KEYED IN THIS
+000510*    SESSION.  LAYOUT MUST MATCH ARRAYDEMO'S ARR-CORR-REC.
+000520 FD  ARR-CORR-FILE
+000530     RECORDING MODE IS F
+000540     LABEL RECORDS ARE STANDARD.
+000550 01  ARR-CORR-REC.
+000560     05  ARR-CORR-SUB           PIC 9(04).
+000570     05  ARR-CORR-CODE          PIC X(09).
+000580     05  ARR-CORR-NEW-VAL       PIC 9(09).
+000590     05  ARR-CORR-DATE          PIC 9(06).
+000600     05  ARR-CORR-TIME          PIC 9(08).
+000610     05  FILLER                 PIC X(96).
+000620*
+000630 WORKING-STORAGE SECTION.
+000640*---------------------------------------------------------------
+000650*    IN-MEMORY COPY OF THE LAST SNAPSHOT, KEPT IN ASCENDING BIN
+000660*    CODE SEQUENCE (AS ARRSNAP IS WRITTEN) SO A SEARCH ALL CAN
+000670*    RESOLVE A BIN CODE THE SAME WAY ARRAYDEMO'S OWN
+000680*    8000-FIND-BIN-CODE PARAGRAPH DOES.
+000690*---------------------------------------------------------------
+000700 01  ARR-MAINT-TABLE.
+000710     05  ARR-MAINT-ENTRY        OCCURS 200 TIMES
+000720                                 ASCENDING KEY IS ARR-MAINT-CODE
+000730                                 INDEXED BY ARR-MAINT-IDX
+000740                                            ARR-MAINT-BIN-IDX.
+000750         10  ARR-MAINT-CODE     PIC X(09)   VALUE SPACES.
+000760         10  ARR-MAINT-VAL      PIC 9(09)   VALUE 0.
+000770 77  ARR-MAINT-COUNT            PIC 9(04)   VALUE 0.
+000780*
+000790 01  ARR-SNAP-STATUS            PIC X(02)   VALUE SPACES.
+000800     88  ARR-SNAP-NOT-FOUND                 VALUE "35".
+000810 77  ARR-SNAP-EOF-SW            PIC X(01)   VALUE "N".
+000820     88  ARR-SNAP-EOF                       VALUE "Y".
+000830*
+000840*---------------------------------------------------------------
+000850*    OPERATOR DIALOG FIELDS AND LOOKUP CONTROLS.
+000860*---------------------------------------------------------------
+000870 77  ARR-MAINT-DONE-SW          PIC X(01)   VALUE "N".
+000880     88  ARR-MAINT-DONE                     VALUE "Y".
+000890 77  ARR-MAINT-FOUND-SW         PIC X(01)   VALUE "N".
+000900     88  ARR-MAINT-FOUND                    VALUE "Y".
+000910 77  ARR-MAINT-SUB-IN           PIC 9(04)   VALUE 0.
+000920 77  ARR-MAINT-CODE-IN          PIC X(09)   VALUE SPACES.
+000930 77  ARR-MAINT-SUB              PIC 9(04)   VALUE 0.
+000940 77  ARR-MAINT-NEW-VAL          PIC 9(09)   VALUE 0.
+000950*
+000960 01  ARR-MAINT-RUN-DATE.
+000970     05  ARR-MAINT-RUN-YY           PIC 9(02).
+000980     05  ARR-MAINT-RUN-MM           PIC 9(02).
+000990     05  ARR-MAINT-RUN-DD           PIC 9(02).
+001000*
+001010 01  ARR-MAINT-RUN-TIME.
+001020     05  ARR-MAINT-RUN-HH           PIC 9(02).
+001030     05  ARR-MAINT-RUN-MIN          PIC 9(02).
+001040     05  ARR-MAINT-RUN-SS           PIC 9(02).
+001050     05  ARR-MAINT-RUN-HS           PIC 9(02).
+001060*
+001070 PROCEDURE DIVISION.
+001080*
+001090*===============================================================
+001100* 0000-MAINLINE.
+001110*===============================================================
+001120 0000-MAINLINE.
+001130     PERFORM 1000-INITIALIZE
+001140         THRU 1000-INITIALIZE-EXIT.
+001150     PERFORM 3000-MAINTAIN-LOOP
+001160         THRU 3000-MAINTAIN-LOOP-EXIT
+001170         UNTIL ARR-MAINT-DONE.
+001180     PERFORM 9000-TERMINATE
+001190         THRU 9000-TERMINATE-EXIT.
+001200     STOP RUN.
+001210*
+001220*===============================================================
+001230* 1000-INITIALIZE  -  OPEN ARRCORR FOR THIS SESSION'S
+001240*     CORRECTIONS AND LOAD THE LAST ARRSNAP SNAPSHOT INTO
+001250*     ARR-MAINT-TABLE FOR LOOKUP.
+001260*===============================================================
+001270 1000-INITIALIZE.
+001280     OPEN OUTPUT ARR-CORR-FILE.
+001290     DISPLAY "ARRMAINT - ARRAY MAINTENANCE TRANSACTION".
+001300     PERFORM 2000-LOAD-SNAPSHOT
+001310         THRU 2000-LOAD-SNAPSHOT-EXIT.
+001320     IF ARR-MAINT-COUNT = 0
+001330         DISPLAY "ARRMAINT - NO ARRSNAP SNAPSHOT AVAILABLE - "
+001340             "RUN ARRAYDEMO FIRST"
+001350         SET ARR-MAINT-DONE TO TRUE
+001360     END-IF.
+001370 1000-INITIALIZE-EXIT.
+001380     EXIT.
+001390*
+001400*===============================================================
+001410* 2000-LOAD-SNAPSHOT  -  READ ARRSNAP INTO ARR-MAINT-TABLE.
+001420*===============================================================
+001430 2000-LOAD-SNAPSHOT.
+001440     MOVE 0 TO ARR-MAINT-COUNT.
+001450     OPEN INPUT ARR-SNAPSHOT-FILE.
+001460     IF ARR-SNAP-NOT-FOUND
+001470         GO TO 2000-LOAD-SNAPSHOT-EXIT
+001480     END-IF.
+001490     PERFORM 2010-READ-SNAP-REC
+001500         THRU 2010-READ-SNAP-REC-EXIT
+001510         UNTIL ARR-SNAP-EOF.
+001520     CLOSE ARR-SNAPSHOT-FILE.
+001530 2000-LOAD-SNAPSHOT-EXIT.
+001540     EXIT.
+001550*
+001560 2010-READ-SNAP-REC.
+001570     READ ARR-SNAPSHOT-FILE
+001580         AT END
+001590             SET ARR-SNAP-EOF TO TRUE
+001600             GO TO 2010-READ-SNAP-REC-EXIT
+001610     END-READ.
+001620     MOVE ARR-SNAP-CODE TO ARR-MAINT-CODE (ARR-SNAP-SUB).
+001630     MOVE ARR-SNAP-VAL  TO ARR-MAINT-VAL  (ARR-SNAP-SUB).
+001640     IF ARR-SNAP-SUB > ARR-MAINT-COUNT
+001650         MOVE ARR-SNAP-SUB TO ARR-MAINT-COUNT
+001660     END-IF.
+001670 2010-READ-SNAP-REC-EXIT.
+001680     EXIT.
+001690*
+001700*===============================================================
+001710* 3000-MAINTAIN-LOOP  -  ONE MAINTENANCE TRANSACTION.  PROMPT
+001720*     FOR A SUBSCRIPT (OR A BIN CODE, IF 0000 IS ENTERED), SHOW
+001730*     THE CURRENT VALUE, AND OPTIONALLY ACCEPT A CORRECTION.
+001740*     SUBSCRIPT 9999 ENDS THE SESSION.
+001750*===============================================================
+001760 3000-MAINTAIN-LOOP.
+001770     SET ARR-MAINT-FOUND-SW TO "N".
+001780     DISPLAY " ".
+001790     DISPLAY "ENTER SUBSCRIPT (0000 = LOOK UP BY BIN CODE, "
+001800         "9999 = QUIT):".
+001810     ACCEPT ARR-MAINT-SUB-IN.
+001820     IF ARR-MAINT-SUB-IN = 9999
+001830         SET ARR-MAINT-DONE TO TRUE
+001840         GO TO 3000-MAINTAIN-LOOP-EXIT
+001850     END-IF.
+001860     IF ARR-MAINT-SUB-IN = 0
+001870         DISPLAY "ENTER BIN CODE:"
+001880         ACCEPT ARR-MAINT-CODE-IN
+001890         PERFORM 3100-FIND-BY-CODE
+001900             THRU 3100-FIND-BY-CODE-EXIT
+001910     ELSE
+001920         PERFORM 3110-FIND-BY-SUB
+001930             THRU 3110-FIND-BY-SUB-EXIT
+001940     END-IF.
+001950     IF NOT ARR-MAINT-FOUND
+001960         DISPLAY "ARRMAINT - NOT FOUND ON LAST SNAPSHOT"
+001970         GO TO 3000-MAINTAIN-LOOP-EXIT
+001980     END-IF.
+001990     DISPLAY "SUBSCRIPT " ARR-MAINT-SUB
+002000         " BIN CODE " ARR-MAINT-CODE (ARR-MAINT-SUB)
+002010         " CURRENT VALUE " ARR-MAINT-VAL (ARR-MAINT-SUB).
+002020     DISPLAY "ENTER NEW VALUE (999999999 = LEAVE UNCHANGED):".
+002030     ACCEPT ARR-MAINT-NEW-VAL.
+002040     IF ARR-MAINT-NEW-VAL NOT = 999999999
+002050         PERFORM 3200-WRITE-CORRECTION
+002060             THRU 3200-WRITE-CORRECTION-EXIT
+002070     END-IF.
+002080 3000-MAINTAIN-LOOP-EXIT.
+002090     EXIT.
+002100*
+002110*===============================================================
+002120* 3110-FIND-BY-SUB  -  RESOLVE A DIRECT SUBSCRIPT ENTRY.
+002130*===============================================================
+002140 3110-FIND-BY-SUB.
+002150     IF ARR-MAINT-SUB-IN > 0
+002160         AND ARR-MAINT-SUB-IN NOT > ARR-MAINT-COUNT
+002170         MOVE ARR-MAINT-SUB-IN TO ARR-MAINT-SUB
+002180         SET ARR-MAINT-FOUND TO TRUE
+002190     END-IF.
+002200 3110-FIND-BY-SUB-EXIT.
+002210     EXIT.
+002220*
+002230*===============================================================
+002240* 3100-FIND-BY-CODE  -  RESOLVE A BIN CODE ENTRY VIA SEARCH ALL
+002250*     AGAINST THE ASCENDING-KEYED ARR-MAINT-TABLE, THE SAME WAY
+002260*     ARRAYDEMO'S 8000-FIND-BIN-CODE RESOLVES ONE.
+002270*===============================================================
+002280 3100-FIND-BY-CODE.
+002290     SEARCH ALL ARR-MAINT-ENTRY
+002300         AT END
+002310             GO TO 3100-FIND-BY-CODE-EXIT
+002320         WHEN ARR-MAINT-CODE (ARR-MAINT-BIN-IDX)
+002330                 = ARR-MAINT-CODE-IN
+002340             SET ARR-MAINT-FOUND TO TRUE
+002350             SET ARR-MAINT-SUB TO ARR-MAINT-BIN-IDX
+002360     END-SEARCH.
+002370 3100-FIND-BY-CODE-EXIT.
+002380     EXIT.
+002390*
+002400*===============================================================
+002410* 3200-WRITE-CORRECTION  -  APPEND THE KEYED-IN VALUE TO ARRCORR
+002420*     FOR ARRAYDEMO TO PICK UP AND APPLY ON ITS NEXT RUN, AND
+002430*     UPDATE THIS SESSION'S IN-MEMORY COPY SO A REPEAT LOOKUP OF
+002440*     THE SAME BIN SHOWS THE CORRECTED VALUE.
+002450*===============================================================
+002460 3200-WRITE-CORRECTION.
+002470     ACCEPT ARR-MAINT-RUN-DATE FROM DATE.
+002480     ACCEPT ARR-MAINT-RUN-TIME FROM TIME.
+002490     MOVE ARR-MAINT-SUB          TO ARR-CORR-SUB.
+002500     MOVE ARR-MAINT-CODE (ARR-MAINT-SUB) TO ARR-CORR-CODE.
+002510     MOVE ARR-MAINT-NEW-VAL      TO ARR-CORR-NEW-VAL.
+002520     MOVE ARR-MAINT-RUN-DATE     TO ARR-CORR-DATE.
+002530     MOVE ARR-MAINT-RUN-TIME     TO ARR-CORR-TIME.
+002540     WRITE ARR-CORR-REC.
+002550     MOVE ARR-MAINT-NEW-VAL TO ARR-MAINT-VAL (ARR-MAINT-SUB).
+002560     DISPLAY "ARRMAINT - CORRECTION QUEUED FOR " ARR-CORR-CODE.
+002570 3200-WRITE-CORRECTION-EXIT.
+002580     EXIT.
+002590*
+002600*===============================================================
+002610* 9000-TERMINATE  -  CLOSE FILES FOR THE SESSION.
+002620*===============================================================
+002630 9000-TERMINATE.
+002640     CLOSE ARR-CORR-FILE.
+002650 9000-TERMINATE-EXIT.
+002660     EXIT.
+
+
+
