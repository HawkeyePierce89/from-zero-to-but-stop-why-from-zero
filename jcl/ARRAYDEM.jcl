@@ -0,0 +1,70 @@
+//ARRAYDEM JOB (ACCTNO),'ARRAY DEMO LOAD',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  NIGHTLY NORMAL LOAD RUN OF ARRAYDEMO.
+//*  PARM IS A 4-DIGIT ELEMENT COUNT LIMIT FOLLOWED BY A ONE
+//*  CHARACTER RUN MODE - 'L' FOR A NORMAL LOAD, 'R' FOR
+//*  RECONCILIATION-ONLY (SEE ARRAYREC FOR THAT FORM OF THE JOB).
+//*  A ZERO ELEMENT COUNT MEANS PROCESS WHATEVER THE ARRIN HEADER
+//*  RECORD SPECIFIES, UP TO THE PROGRAM'S BUILT-IN LIMIT OF 200.
+//*  ANY CORRECTIONS QUEUED ON ARRCORR BY THE ARRMAINT ONLINE
+//*  MAINTENANCE TRANSACTION SINCE THE LAST RUN ARE APPLIED AND
+//*  THE QUEUE IS CLEARED.
+//*
+//*  ARRSNAP IS READ-ONLY HERE - THE PRIOR RUN'S SNAPSHOT, FOR THE
+//*  VARIANCE SECTION.  ARRAYDEMO WRITES THIS RUN'S OWN SNAPSHOT TO
+//*  ARRSNAPO, A NEW DATASET EVERY RUN, THEN STEP020 BELOW PROMOTES
+//*  IT OVER ARRSNAP FOR THE NEXT RUN TO READ.  A DD ALLOCATED MOD
+//*  ONLY POSITIONS AT END-OF-FILE ON OPEN OUTPUT RATHER THAN
+//*  TRUNCATING, SO ARRAYDEMO CANNOT SIMPLY REOPEN ARRSNAP ITSELF
+//*  TO REPLACE IT.  ARRSNAP ITSELF IS ALSO ALLOCATED MOD (RATHER
+//*  THAN SHR) SO THE VERY FIRST RUN, WHICH HAS NO PRIOR SNAPSHOT TO
+//*  READ, STILL ALLOCATES CLEANLY INSTEAD OF FAILING BECAUSE THE
+//*  DATASET IS NOT YET CATALOGED - ARRAYDEMO'S OWN "NO PRIOR
+//*  SNAPSHOT" HANDLING THEN TAKES OVER FROM THERE, AND STEP020'S
+//*  DELETE OF ARRSNAP HAS SOMETHING TO DELETE EVEN ON THAT FIRST RUN.
+//*
+//STEP010  EXEC PGM=ARRAYDEMO,PARM='0200L'
+//STEPLIB  DD  DSN=PROD.ARRAYDEMO.LOADLIB,DISP=SHR
+//ARRIN    DD  DSN=PROD.ARRAYDEMO.ARRIN,DISP=SHR
+//ARRRPT   DD  SYSOUT=*
+//ARREXC   DD  SYSOUT=*
+//ARRAUD   DD  DSN=PROD.ARRAYDEMO.ARRAUD,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=132,BLKSIZE=0,RECFM=FB)
+//ARRCKPT  DD  DSN=PROD.ARRAYDEMO.ARRCKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=132,BLKSIZE=0,RECFM=FB)
+//ARRSNAP  DD  DSN=PROD.ARRAYDEMO.ARRSNAP,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=132,BLKSIZE=0,RECFM=FB)
+//ARRSNAPO DD  DSN=PROD.ARRAYDEMO.ARRSNAP.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=132,BLKSIZE=0,RECFM=FB)
+//ARRCORR  DD  DSN=PROD.ARRAYDEMO.ARRCORR,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=132,BLKSIZE=0,RECFM=FB)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*  STEP020 RUNS ONLY IF STEP010 ENDED WITH A ZERO RETURN CODE.
+//*  IT PROMOTES THIS RUN'S SNAPSHOT OVER ARRSNAP FOR THE NEXT RUN,
+//*  AND RESETS ARRCKPT AND ARRCORR TO EMPTY NOW THAT THIS RUN HAS
+//*  APPLIED ANY QUEUED CORRECTIONS AND COMPLETED WITHOUT NEEDING A
+//*  RESTART.  IF STEP010 FAILS, THIS STEP IS SKIPPED SO ARRCKPT
+//*  STILL HAS WHAT A RESTART NEEDS AND ARRCORR STILL HAS WHATEVER
+//*  WAS NOT SUCCESSFULLY APPLIED.
+//*
+//STEP020  EXEC PGM=IDCAMS,COND=(0,NE,STEP010)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE PROD.ARRAYDEMO.ARRSNAP
+  ALTER PROD.ARRAYDEMO.ARRSNAP.NEW -
+      NEWNAME(PROD.ARRAYDEMO.ARRSNAP)
+  DELETE PROD.ARRAYDEMO.ARRCKPT
+  DELETE PROD.ARRAYDEMO.ARRCORR
+/*
