@@ -1,17 +1,1093 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ARRAYDEMO.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ARRAYDEMO.
+000030 AUTHOR.        R L HOBAUGH.
+000040 INSTALLATION.  DATA CENTER SERVICES.
+000050 DATE-WRITTEN.  01/04/1998.
+000060 DATE-COMPILED.
+000070*===============================================================
+000080* MODIFICATION HISTORY
+000090*-----------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------  ----  ----------------------------------------
+000120* 01/04/98   RLH   ORIGINAL PROGRAM.
+000130* 08/09/26   RLH   LOAD ELEM VALUES FROM ARRIN INPUT FILE
+000140*                  INSTEAD OF HARDCODED MOVE STATEMENTS.
+000150* 08/09/26   RLH   CHANGED ELEM TO A VARIABLE-LENGTH TABLE
+000160*                  (OCCURS DEPENDING ON) SIZED FROM A COUNT
+000170*                  FIELD ON THE ARRIN HEADER RECORD, SO THE
+000180*                  ARRAY CAN GROW BEYOND THREE SLOTS.
+000190* 08/09/26   RLH   REPLACED THE CONSOLE DISPLAY OF ELEM WITH
+000200*                  A PRINTED ARRRPT LISTING - PAGE HEADING,
+000210*                  ONE DETAIL LINE PER SUBSCRIPT AND A GRAND
+000220*                  TOTAL LINE.
+000230* 08/09/26   RLH   ADDED RANGE VALIDATION OF INCOMING BIN
+000240*                  QUANTITIES AGAINST THE MAXIMUM BIN CAPACITY.
+000250*                  VALUES THAT FAIL ARE WRITTEN TO THE ARREXC
+000260*                  EXCEPTIONS LISTING INSTEAD OF BEING LOADED.
+000270* 08/09/26   RLH   ADDED THE ARRAUD AUDIT TRAIL - EVERY ELEM
+000280*                  UPDATE NOW LOGS SUBSCRIPT, OLD VALUE, NEW
+000290*                  VALUE AND RUN DATE/TIME.
+000300* 08/09/26   RLH   ADDED CHECKPOINT/RESTART - ARRCKPT IS
+000310*                  UPDATED EVERY ARR-CKPT-INTERVAL ELEMENTS SO
+000320*                  A FAILED RUN CAN RESUME PAST THE LAST
+000330*                  CHECKPOINTED SUBSCRIPT INSTEAD OF REPROCESSING
+000340*                  THE WHOLE ARRAY.
+000350* 08/09/26   RLH   ADDED RUN-TO-RUN RECONCILIATION - ARRSNAP
+000360*                  HOLDS THE PRIOR RUN'S ARRAY, A VARIANCE
+000370*                  SECTION IS ADDED TO ARRRPT, AND TODAY'S
+000380*                  ARRAY IS SAVED TO ARRSNAP FOR NEXT RUN.
+000390* 08/09/26   RLH   ADDED A BIN CODE ALONGSIDE EACH ELEM ENTRY,
+000400*                  KEPT IN ASCENDING SEQUENCE FOR A SEARCH ALL
+000410*                  LOOKUP, SO BINS CAN BE ADDRESSED BY CODE
+000420*                  INSTEAD OF ONLY BY SUBSCRIPT.
+000430* 08/09/26   RLH   ACCEPT A PARM GIVING THE ELEMENT COUNT TO
+000440*                  PROCESS THIS RUN AND THE RUN MODE (NORMAL
+000450*                  LOAD OR RECONCILIATION-ONLY), FOR USE BY THE
+000460*                  NEW ARRAYDEM/ARRAYREC BATCH JCL.
+000470* 08/09/26   RLH   APPLY PENDING CORRECTIONS FROM ARRCORR AFTER
+000480*                  THE ARRAY IS LOADED - CORRECTIONS ARE KEYED
+000490*                  BY BIN CODE AND ENTERED THROUGH THE NEW
+000500*                  ARRMAINT ONLINE MAINTENANCE TRANSACTION.
+000510* 08/09/26   RLH   SPLIT ARRSNAP INTO A READ-ONLY INPUT FILE AND
+000520*                  A SEPARATE ARRSNAPO OUTPUT FILE SO SAVING THE
+000530*                  SNAPSHOT NO LONGER DEPENDS ON OPEN OUTPUT
+000540*                  TRUNCATING A DD ALLOCATED MOD, WHICH ONLY
+000550*                  POSITIONS AT END-OF-FILE ON THIS PLATFORM.
+000560*                  STOPPED TRYING TO CLEAR ARRCKPT AND ARRCORR
+000570*                  BY REOPENING THEM FOR OUTPUT FOR THE SAME
+000580*                  REASON - THAT RESET NOW HAPPENS IN THE BATCH
+000590*                  JCL AFTER A SUCCESSFUL RUN.  ALSO COMPACTED
+000600*                  THE ARRAY AFTER LOADING WHENEVER A DETAIL
+000610*                  RECORD WAS REJECTED, SINCE THE REJECTED
+000620*                  RECORD'S SUBSCRIPT WAS BEING LEFT AT ITS
+000630*                  BLANK/ZERO DEFAULT INSTEAD OF BEING REMOVED,
+000640*                  BREAKING THE ASCENDING BIN CODE SEQUENCE THE
+000650*                  SEARCH ALL LOOKUP DEPENDS ON.  CORRECTED THE
+000660*                  ARRRPT/ARREXC PRINT LINE LAYOUTS THAT DID NOT
+000670*                  ADD UP TO THE 132-BYTE ARRRPT/ARREXC RECORD
+000680*                  LENGTH.
+000690* 08/09/26   RLH   STOPPED THE VARIANCE SECTION FROM MOVING INTO
+000700*                  ELEM/ARR-PRIOR-ELEM PAST THE CURRENT ELEMENT
+000710*                  COUNT JUST TO DISPLAY A ZERO - THAT WAS AN
+000720*                  OUT-OF-BOUNDS SUBSCRIPT REFERENCE ON THE OCCURS
+000730*                  DEPENDING ON TABLE WHENEVER THIS RUN'S ARRAY IS
+000740*                  SHORTER THAN THE PRIOR SNAPSHOT.  ARRSNAP IS
+000750*                  NOW SELF-CREATING (DISP=MOD) IN THE BATCH JCL
+000760*                  SO A TRUE FIRST RUN, WITH NO PRIOR SNAPSHOT
+000770*                  CATALOGED YET, ALLOCATES CLEANLY INSTEAD OF
+000780*                  FAILING BEFORE ARRAYDEMO EVEN STARTS.  A DETAIL
+000790*                  RECORD LOOP THAT RUNS OUT OF ARR-IN-ELEM-COUNT
+000800*                  ITERATIONS AFTER ARRIN ITSELF HAS ALREADY HIT
+000810*                  END OF FILE NOW STOPS INSTEAD OF READING PAST
+000820*                  END OF FILE, AND A RECORD WHOSE TYPE BYTE IS
+000830*                  NOT "D" IS NOW REJECTED TO ARREXC INSTEAD OF
+000840*                  BEING READ IN AS A BIN ENTRY.  A RECONCILIATION-
+000850*                  ONLY RUN NOW SAVES ITS ARRAY TO ARRSNAP THE SAME
+000860*                  AS A NORMAL LOAD RUN DOES, SO A CORRECTION
+000870*                  APPLIED DURING A RECONCILIATION-ONLY RUN IS NOT
+000880*                  LOST WHEN ARRCORR IS CLEARED AT THE END OF IT.
+000890*                  THE ARRAY COMPACTION ADDED ABOVE NOW ALWAYS
+000900*                  RUNS AFTER A LOAD INSTEAD OF ONLY WHEN THIS
+000910*                  RUN REJECTED SOMETHING ITSELF, SINCE A RESTART
+000920*                  CAN INHERIT A GAP FROM AN EARLIER RUN'S REJECT
+000930*                  WITHOUT REJECTING ANYTHING ON ITS OWN.
+000940* 08/09/26   RLH   ARRCKPT WAS ONLY EVER UPDATED EVERY 10TH
+000950*                  ELEMENT, BUT 2050-INIT-RESTART WAS TRUSTING
+000960*                  EVERY SUBSCRIPT IN BETWEEN TO ALREADY BE
+000970*                  LOADED AND SKIPPING THE MATCHING ARRIN DETAIL
+000980*                  RECORDS INSTEAD OF REPROCESSING THEM - A
+000990*                  RESTART PAST THE FIRST CHECKPOINT INTERVAL
+001000*                  WAS LOSING NINE OUT OF EVERY TEN ELEMENTS AND
+001010*                  THEN COMPACTING THE RESULTING GAPS OUT OF THE
+001020*                  ARRAY ENTIRELY.  ARRCKPT NOW GETS A ROW FOR
+001030*                  EVERY ELEMENT SO EVERY SKIPPED SUBSCRIPT TRULY
+001040*                  HAS BEEN RELOADED.  ALSO STOPPED CHECKPOINTING
+001050*                  A REJECTED DETAIL RECORD'S SUBSCRIPT, WHICH
+001060*                  COULD REPLAY AS A BLANK ENTRY AND RESET THE
+001070*                  ASCENDING BIN CODE SEQUENCE CHECK ON A
+001080*                  RESTART; GUARDED 9000-TERMINATE'S CLOSE OF
+001090*                  ARRCKPT WITH A NEW OPENED/NOT-OPENED SWITCH
+001100*                  SINCE A LOAD RUN THAT EXITS EARLY FOR A
+001110*                  MISSING HEADER OR A ZERO ELEMENT COUNT NEVER
+001120*                  OPENS IT; MADE 5000-PRODUCE-REPORT ALWAYS
+001130*                  WRITE ITS GRAND TOTAL LINE, INCLUDING A ZERO
+001140*                  TOTAL WHEN THE ARRAY IS EMPTY, INSTEAD OF
+001150*                  SKIPPING THE LINE ENTIRELY; AND GAVE
+001160*                  6000-RECONCILE ITS OWN ARR-VAR-MAX-SUB FIELD
+001170*                  INSTEAD OF BORROWING THE CHECKPOINT/RESTART
+001180*                  FIELD ARR-RESTART-SUB FOR THE VARIANCE LOOP
+001190*                  BOUND.
+001200*===============================================================
+001210*
+001220 ENVIRONMENT DIVISION.
+001230 CONFIGURATION SECTION.
+001240 SOURCE-COMPUTER.   IBM-370.
+001250 OBJECT-COMPUTER.   IBM-370.
+001260*
+001270 INPUT-OUTPUT SECTION.
+001280 FILE-CONTROL.
+001290     SELECT ARR-INPUT-FILE  ASSIGN TO ARRIN
+001300         ORGANIZATION IS SEQUENTIAL.
+001310     SELECT ARR-REPORT-FILE ASSIGN TO ARRRPT
+001320         ORGANIZATION IS SEQUENTIAL.
+001330     SELECT ARR-EXCEPTION-FILE ASSIGN TO ARREXC
+001340         ORGANIZATION IS SEQUENTIAL.
+001350     SELECT ARR-AUDIT-FILE ASSIGN TO ARRAUD
+001360         ORGANIZATION IS SEQUENTIAL.
+001370     SELECT ARR-CKPT-FILE  ASSIGN TO ARRCKPT
+001380         ORGANIZATION IS SEQUENTIAL
+001390         FILE STATUS IS ARR-CKPT-STATUS.
+001400     SELECT ARR-SNAPSHOT-FILE ASSIGN TO ARRSNAP
+001410         ORGANIZATION IS SEQUENTIAL
+001420         FILE STATUS IS ARR-SNAP-STATUS.
+001430*    ARRSNAPO IS A SEPARATE DD FROM ARRSNAP SO THIS RUN'S
+001440*    SNAPSHOT IS ALWAYS WRITTEN TO A FRESH DATASET RATHER THAN
+001450*    APPENDED ONTO THE ONE JUST READ AS ARR-SNAPSHOT-FILE ABOVE.
+001460     SELECT ARR-SNAPSHOT-OUT-FILE ASSIGN TO ARRSNAPO
+001470         ORGANIZATION IS SEQUENTIAL.
+001480     SELECT ARR-CORR-FILE   ASSIGN TO ARRCORR
+001490         ORGANIZATION IS SEQUENTIAL
+001500         FILE STATUS IS ARR-CORR-STATUS.
+001510*
+001520 DATA DIVISION.
+001530 FILE SECTION.
+001540 FD  ARR-INPUT-FILE
+001550     RECORDING MODE IS F
+001560     LABEL RECORDS ARE STANDARD.
+001570*
+001580*    HEADER RECORD - ONE PER FILE - GIVES THE NUMBER OF
+001590*    ELEM ENTRIES THAT FOLLOW ON DETAIL RECORDS.
+001600 01  ARR-INPUT-HEADER-REC.
+001610     05  ARR-IN-HDR-TYPE    PIC X(01).
+001620         88  ARR-IN-IS-HEADER           VALUE "H".
+001630     05  ARR-IN-ELEM-COUNT  PIC 9(04).
+001640     05  FILLER             PIC X(75).
+001650*
+001660*    DETAIL RECORD - ONE PER ELEM ENTRY.  DETAIL RECORDS MUST
+001670*    ARRIVE IN ASCENDING ARR-IN-BIN-CODE SEQUENCE SO THE ARRAY
+001680*    CAN BE ADDRESSED BY A SEARCH ALL LOOKUP ON THAT CODE.
+001690 01  ARR-INPUT-DETAIL-REC.
+001700     05  ARR-IN-DTL-TYPE    PIC X(01).
+001710         88  ARR-IN-IS-DETAIL           VALUE "D".
+001720     05  ARR-IN-BIN-CODE    PIC X(09).
+001730     05  ARR-IN-BIN-VALUE   PIC 9(09).
+001740     05  FILLER             PIC X(61).
+001750*
+001760 FD  ARR-REPORT-FILE
+001770     RECORDING MODE IS F
+001780     LABEL RECORDS ARE STANDARD.
+001790 01  ARR-REPORT-REC             PIC X(132).
+001800*
+001810 FD  ARR-EXCEPTION-FILE
+001820     RECORDING MODE IS F
+001830     LABEL RECORDS ARE STANDARD.
+001840 01  ARR-EXCEPTION-REC          PIC X(132).
+001850*
+001860*    AUDIT TRAIL RECORD - ONE PER ELEM UPDATE.
+001870 FD  ARR-AUDIT-FILE
+001880     RECORDING MODE IS F
+001890     LABEL RECORDS ARE STANDARD.
+001900 01  ARR-AUDIT-REC.
+001910     05  ARR-AUD-SUB            PIC 9(04).
+001920     05  ARR-AUD-CODE           PIC X(09).
+001930     05  ARR-AUD-OLD-VAL        PIC 9(09).
+001940     05  ARR-AUD-NEW-VAL        PIC 9(09).
+001950     05  ARR-AUD-RUN-DATE       PIC 9(06).
+001960     05  ARR-AUD-RUN-TIME       PIC 9(08).
+001970     05  FILLER                 PIC X(87).
+001980*
+001990*    CHECKPOINT/RESTART RECORD - ONE PER CHECKPOINTED ELEM.
+002000 FD  ARR-CKPT-FILE
+002010     RECORDING MODE IS F
+002020     LABEL RECORDS ARE STANDARD.
+002030 01  ARR-CKPT-REC.
+002040     05  ARR-CKPT-SUB           PIC 9(04).
+002050     05  ARR-CKPT-CODE          PIC X(09).
+002060     05  ARR-CKPT-VAL           PIC 9(09).
+002070     05  FILLER                 PIC X(110).
+002080*
+002090*    SNAPSHOT RECORD - ONE PER ELEM, WRITTEN AT THE END OF EACH
+002100*    RUN AND READ BACK AT THE START OF THE NEXT RUN FOR
+002110*    RUN-TO-RUN RECONCILIATION.
+002120 FD  ARR-SNAPSHOT-FILE
+002130     RECORDING MODE IS F
+002140     LABEL RECORDS ARE STANDARD.
+002150 01  ARR-SNAP-REC.
+002160     05  ARR-SNAP-SUB           PIC 9(04).
+002170     05  ARR-SNAP-CODE          PIC X(09).
+002180     05  ARR-SNAP-VAL           PIC 9(09).
+002190     05  ARR-SNAP-RUN-DATE      PIC 9(06).
+002200     05  FILLER                 PIC X(104).
+002210*
+002220*    THIS RUN'S OUTGOING SNAPSHOT - SAME LAYOUT AS ARR-SNAP-REC
+002230*    ABOVE, WRITTEN ON A SEPARATE FILE SO SAVING IT DOES NOT
+002240*    DEPEND ON REOPENING THE DATASET JUST READ AS ARR-SNAP-REC.
+002250 FD  ARR-SNAPSHOT-OUT-FILE
+002260     RECORDING MODE IS F
+002270     LABEL RECORDS ARE STANDARD.
+002280 01  ARR-SNAP-OUT-REC.
+002290     05  ARR-SNAP-OUT-SUB       PIC 9(04).
+002300     05  ARR-SNAP-OUT-CODE      PIC X(09).
+002310     05  ARR-SNAP-OUT-VAL       PIC 9(09).
+002320     05  ARR-SNAP-OUT-RUN-DATE  PIC 9(06).
+002330     05  FILLER                 PIC X(104).
+002340*
+002350*    CORRECTION RECORD - ONE PER PENDING CORRECTION KEYED IN
+002360*    THROUGH ARRMAINT.  APPLIED AGAINST THE ARRAY BY BIN CODE
+002370*    AT THE START OF THE NEXT RUN, THEN CLEARED.
+002380 FD  ARR-CORR-FILE
+002390     RECORDING MODE IS F
+002400     LABEL RECORDS ARE STANDARD.
+002410 01  ARR-CORR-REC.
+002420     05  ARR-CORR-SUB           PIC 9(04).
+002430     05  ARR-CORR-CODE          PIC X(09).
+002440     05  ARR-CORR-NEW-VAL       PIC 9(09).
+002450     05  ARR-CORR-DATE          PIC 9(06).
+002460     05  ARR-CORR-TIME          PIC 9(08).
+002470     05  FILLER                 PIC X(96).
+002480*
+002490 WORKING-STORAGE SECTION.
+002500*---------------------------------------------------------------
+002510*    ARRAY WORKING STORAGE - OCCURS DEPENDING ON ARR-ELEM-COUNT,
+002520*    LOADED FROM THE ARRIN HEADER RECORD.
+002530*---------------------------------------------------------------
+002540 01  ARRAY.
+002550     05  ARR-ELEM-COUNT     PIC 9(04)   COMP.
+002560     05  ARR-DETAIL         OCCURS 1 TO 200 TIMES
+002570                            DEPENDING ON ARR-ELEM-COUNT
+002580                            ASCENDING KEY IS ARR-BIN-CODE
+002590                            INDEXED BY ARR-IDX ARR-BIN-IDX.
+002600         10  ARR-BIN-CODE   PIC X(09)   VALUE SPACES.
+002610         10  ELEM           PIC 9(09)   VALUE 0.
+002620*
+002630 77  ARR-MAX-ELEMS          PIC 9(04)   VALUE 0200.
+002640 77  ARR-PREV-BIN-CODE      PIC X(09)   VALUE SPACES.
+002650*
+002660*---------------------------------------------------------------
+002670*    BIN CODE LOOKUP - SEARCH ALL AGAINST ARR-DETAIL.  USED BY
+002680*    THE ONLINE MAINTENANCE TRANSACTION TO RESOLVE A BIN CODE
+002690*    TO ITS SUBSCRIPT WITHOUT THE OPERATOR HAVING TO KNOW IT.
+002700*---------------------------------------------------------------
+002710 77  ARR-LOOKUP-CODE        PIC X(09)   VALUE SPACES.
+002720 77  ARR-LOOKUP-SW          PIC X(01)   VALUE "N".
+002730     88  ARR-LOOKUP-FOUND               VALUE "Y".
+002740 77  ARR-EOF-SW             PIC X(01)   VALUE "N".
+002750     88  ARR-EOF                        VALUE "Y".
+002760 77  ARR-GRAND-TOTAL        PIC 9(11)   VALUE 0.
+002770 77  ARR-MAX-CAPACITY       PIC 9(09)   VALUE 000100000.
+002780 77  ARR-EXC-COUNT          PIC 9(04)   VALUE 0 COMP.
+002790 77  ARR-COMPACT-READ       PIC 9(04)   VALUE 0 COMP.
+002800 77  ARR-COMPACT-WRITE      PIC 9(04)   VALUE 0 COMP.
+002810*
+002820 01  ARR-RUN-DATE.
+002830     05  ARR-RUN-YY             PIC 9(02).
+002840     05  ARR-RUN-MM             PIC 9(02).
+002850     05  ARR-RUN-DD             PIC 9(02).
+002860*
+002870 01  ARR-RUN-TIME.
+002880     05  ARR-RUN-HH             PIC 9(02).
+002890     05  ARR-RUN-MIN            PIC 9(02).
+002900     05  ARR-RUN-SS             PIC 9(02).
+002910     05  ARR-RUN-HS             PIC 9(02).
+002920*
+002930 77  ARR-AUD-PRIOR-VAL          PIC 9(09)   VALUE 0.
+002940*
+002950*---------------------------------------------------------------
+002960*    CHECKPOINT/RESTART CONTROLS.
+002970*---------------------------------------------------------------
+002980 01  ARR-CKPT-STATUS            PIC X(02)   VALUE SPACES.
+002990     88  ARR-CKPT-NOT-FOUND                 VALUE "35".
+003000 77  ARR-CKPT-EOF-SW            PIC X(01)   VALUE "N".
+003010     88  ARR-CKPT-EOF                       VALUE "Y".
+003020 77  ARR-CKPT-OPEN-SW           PIC X(01)   VALUE "N".
+003030     88  ARR-CKPT-OPEN                      VALUE "Y".
+003040*    ARR-CKPT-INTERVAL MUST STAY AT 1 - 2050-INIT-RESTART TRUSTS
+003050*    EVERY SUBSCRIPT FROM 1 THRU THE RESTART POINT TO HAVE A REAL
+003060*    ARRCKPT ROW BEHIND IT, AND ONLY SKIPS (RATHER THAN REPROCESSES)
+003070*    THE MATCHING ARRIN DETAIL RECORDS ON THAT ASSUMPTION.  A WIDER
+003080*    INTERVAL WOULD LEAVE THE SUBSCRIPTS BETWEEN CHECKPOINTS WITH NO
+003090*    RECORD OF THEIR LOADED VALUE TO RESTORE ON A RESTART.
+003100 77  ARR-CKPT-INTERVAL          PIC 9(04)   VALUE 0001.
+003110 77  ARR-CKPT-QUOT              PIC 9(04)   VALUE 0.
+003120 77  ARR-CKPT-REM               PIC 9(04)   VALUE 0.
+003130 77  ARR-RESTART-SUB            PIC 9(04)   VALUE 0.
+003140 77  ARR-START-SUB              PIC 9(04)   VALUE 1.
+003150*
+003160*---------------------------------------------------------------
+003170*    RUN-TO-RUN RECONCILIATION CONTROLS AND PRIOR-RUN TABLE.
+003180*---------------------------------------------------------------
+003190 01  ARR-PRIOR-TABLE.
+003200     05  ARR-PRIOR-ENTRY        OCCURS 200 TIMES
+003210                                 INDEXED BY ARR-PRIOR-IDX.
+003220         10  ARR-PRIOR-CODE     PIC X(09)   VALUE SPACES.
+003230         10  ARR-PRIOR-ELEM     PIC 9(09)   VALUE 0.
+003240 77  ARR-PRIOR-COUNT            PIC 9(04)   VALUE 0.
+003250 01  ARR-SNAP-STATUS            PIC X(02)   VALUE SPACES.
+003260     88  ARR-SNAP-NOT-FOUND                 VALUE "35".
+003270 77  ARR-SNAP-EOF-SW            PIC X(01)   VALUE "N".
+003280     88  ARR-SNAP-EOF                       VALUE "Y".
+003290 77  ARR-VAR-DELTA              PIC S9(09)  VALUE 0.
+003300 77  ARR-VAR-OLD-WORK           PIC 9(09)   VALUE 0.
+003310 77  ARR-VAR-NEW-WORK           PIC 9(09)   VALUE 0.
+003320 77  ARR-VAR-MAX-SUB            PIC 9(04)   VALUE 0.
+003330*
+003340*---------------------------------------------------------------
+003350*    RUN MODE AND ELEMENT COUNT, AS PASSED IN ON THE EXEC PARM
+003360*    BY THE ARRAYDEM/ARRAYREC BATCH JCL.  A PARM OF "0040L"
+003370*    MEANS PROCESS UP TO 40 ELEMENTS IN NORMAL LOAD MODE; A
+003380*    MODE OF "R" RUNS THE RECONCILIATION/REPORT STEPS AGAINST
+003390*    THE LAST SAVED ARRSNAP SNAPSHOT WITHOUT READING ARRIN.
+003400*---------------------------------------------------------------
+003410 77  ARR-RUN-MODE-SW            PIC X(01)   VALUE "L".
+003420     88  ARR-RUN-MODE-LOAD                  VALUE "L".
+003430     88  ARR-RUN-MODE-RECON                 VALUE "R".
+003440 77  ARR-RUN-MAX-SIZE           PIC 9(04)   VALUE 0.
+003450 77  ARR-EFFECTIVE-MAX          PIC 9(04)   VALUE 0.
+003460*
+003470*---------------------------------------------------------------
+003480*    PENDING-CORRECTION CONTROLS - CORRECTIONS ENTERED THROUGH
+003490*    THE ARRMAINT ONLINE MAINTENANCE TRANSACTION AND APPLIED
+003500*    HERE ON THE NEXT RUN.
+003510*---------------------------------------------------------------
+003520 01  ARR-CORR-STATUS            PIC X(02)   VALUE SPACES.
+003530     88  ARR-CORR-NOT-FOUND                 VALUE "35".
+003540 77  ARR-CORR-EOF-SW            PIC X(01)   VALUE "N".
+003550     88  ARR-CORR-EOF                       VALUE "Y".
+003560 77  ARR-CORR-APPLIED-COUNT     PIC 9(04)   VALUE 0.
+003570*
+003580*---------------------------------------------------------------
+003590*    ARRRPT PRINT LINE LAYOUTS.
+003600*---------------------------------------------------------------
+003610 01  ARR-RPT-HDR-LINE.
+003620     05  FILLER                 PIC X(20)
+003630                                 VALUE "ARRAYDEMO".
+003640     05  FILLER                 PIC X(30)
+003650                                 VALUE "BIN QUANTITY LISTING".
+003660     05  FILLER                 PIC X(10)
+003670                                 VALUE "RUN DATE:".
+003680     05  ARR-RPT-HDR-MM         PIC 99.
+003690     05  FILLER                 PIC X(01) VALUE "/".
+003700     05  ARR-RPT-HDR-DD         PIC 99.
+003710     05  FILLER                 PIC X(01) VALUE "/".
+003720     05  ARR-RPT-HDR-YY         PIC 99.
+003730     05  FILLER                 PIC X(64) VALUE SPACES.
+003740*
+003750 01  ARR-RPT-COL-LINE.
+003760     05  FILLER                 PIC X(12)
+003770                                 VALUE "  SUBSCRIPT".
+003780     05  FILLER                 PIC X(12)
+003790                                 VALUE "BIN CODE".
+003800     05  FILLER                 PIC X(15)
+003810                                 VALUE "     BIN VALUE".
+003820     05  FILLER                 PIC X(93) VALUE SPACES.
+003830*
+003840 01  ARR-RPT-DTL-LINE.
+003850     05  FILLER                 PIC X(04) VALUE SPACES.
+003860     05  ARR-RPT-DTL-SUB        PIC ZZZ9.
+003870     05  FILLER                 PIC X(04) VALUE SPACES.
+003880     05  ARR-RPT-DTL-CODE       PIC X(09).
+003890     05  FILLER                 PIC X(04) VALUE SPACES.
+003900     05  ARR-RPT-DTL-VAL        PIC ZZZ,ZZZ,ZZ9.
+003910     05  FILLER                 PIC X(96) VALUE SPACES.
+003920*
+003930 01  ARR-RPT-TOTAL-LINE.
+003940     05  FILLER                 PIC X(04) VALUE SPACES.
+003950     05  FILLER                 PIC X(12)
+003960                                 VALUE "GRAND TOTAL:".
+003970     05  ARR-RPT-TOTAL-VAL      PIC ZZZ,ZZZ,ZZ9.
+003980     05  FILLER                 PIC X(105) VALUE SPACES.
+003990*
+004000*---------------------------------------------------------------
+004010*    ARREXC EXCEPTION LISTING LINE LAYOUTS.
+004020*---------------------------------------------------------------
+004030 01  ARR-EXC-HDR-LINE.
+004040     05  FILLER          PIC X(20) VALUE "ARRAYDEMO".
+004050     05  FILLER          PIC X(35)
+004060         VALUE "BIN QUANTITY EXCEPTIONS LISTING".
+004070     05  FILLER          PIC X(20) VALUE "MAXIMUM CAPACITY:".
+004080     05  ARR-EXC-HDR-MAX PIC ZZZ,ZZZ,ZZ9.
+004090     05  FILLER          PIC X(46) VALUE SPACES.
+004100*
+004110 01  ARR-EXC-DTL-LINE.
+004120     05  FILLER          PIC X(04) VALUE SPACES.
+004130     05  ARR-EXC-DTL-SUB PIC ZZZ9.
+004140     05  FILLER          PIC X(08) VALUE SPACES.
+004150     05  ARR-EXC-DTL-VAL PIC ZZZ,ZZZ,ZZ9.
+004160     05  FILLER          PIC X(04) VALUE SPACES.
+004170     05  ARR-EXC-DTL-RSN PIC X(40)
+004180         VALUE "VALUE EXCEEDS MAXIMUM BIN CAPACITY".
+004190     05  FILLER          PIC X(61) VALUE SPACES.
+004200*
+004210 01  ARR-EXC-NONE-LINE.
+004220     05  FILLER          PIC X(04) VALUE SPACES.
+004230     05  FILLER          PIC X(30)
+004240         VALUE "NO EXCEPTIONS FOR THIS RUN".
+004250     05  FILLER          PIC X(98) VALUE SPACES.
+004260*
+004270*---------------------------------------------------------------
+004280*    ARRRPT VARIANCE SECTION LINE LAYOUTS - RUN-TO-RUN
+004290*    RECONCILIATION AGAINST THE PRIOR ARRSNAP SNAPSHOT.
+004300*---------------------------------------------------------------
+004310 01  ARR-VAR-HDR-LINE.
+004320     05  FILLER          PIC X(20) VALUE SPACES.
+004330     05  FILLER          PIC X(40)
+004340         VALUE "VARIANCE VS PRIOR RUN SNAPSHOT".
+004350     05  FILLER          PIC X(72) VALUE SPACES.
+004360*
+004370 01  ARR-VAR-COL-LINE.
+004380     05  FILLER          PIC X(12)
+004390         VALUE "  SUBSCRIPT".
+004400     05  FILLER          PIC X(15)
+004410         VALUE "   PRIOR VALUE".
+004420     05  FILLER          PIC X(15)
+004430         VALUE "  CURRENT VALUE".
+004440     05  FILLER          PIC X(10)
+004450         VALUE "   DELTA".
+004460     05  FILLER          PIC X(80) VALUE SPACES.
+004470*
+004480 01  ARR-VAR-DTL-LINE.
+004490     05  FILLER          PIC X(04) VALUE SPACES.
+004500     05  ARR-VAR-DTL-SUB PIC ZZZ9.
+004510     05  FILLER          PIC X(08) VALUE SPACES.
+004520     05  ARR-VAR-DTL-OLD PIC ZZZ,ZZZ,ZZ9.
+004530     05  FILLER          PIC X(06) VALUE SPACES.
+004540     05  ARR-VAR-DTL-NEW PIC ZZZ,ZZZ,ZZ9.
+004550     05  FILLER          PIC X(06) VALUE SPACES.
+004560     05  ARR-VAR-DTL-DLT PIC -ZZZ,ZZZ,ZZ9.
+004570     05  FILLER          PIC X(70) VALUE SPACES.
+004580*
+004590 01  ARR-VAR-NONE-LINE.
+004600     05  FILLER          PIC X(04) VALUE SPACES.
+004610     05  FILLER          PIC X(40)
+004620         VALUE "NO PRIOR SNAPSHOT - RECONCILIATION".
+004630     05  FILLER          PIC X(30)
+004640         VALUE "SKIPPED FOR THIS RUN".
+004650     05  FILLER          PIC X(58) VALUE SPACES.
+004660*
+004670 LINKAGE SECTION.
+004680*---------------------------------------------------------------
+004690*    STANDARD EXEC PARM AREA - A HALFWORD LENGTH FOLLOWED BY
+004700*    THE PARM TEXT ITSELF, AS PASSED TO ANY BATCH PROGRAM.
+004710*---------------------------------------------------------------
+004720 01  ARR-PARM-AREA.
+004730     05  ARR-PARM-LEN           PIC S9(04) COMP.
+004740     05  ARR-PARM-TEXT.
+004750         10  ARR-PARM-SIZE      PIC X(04).
+004760         10  ARR-PARM-MODE      PIC X(01).
+004770         10  FILLER             PIC X(15).
+004780*
+004790 PROCEDURE DIVISION USING ARR-PARM-AREA.
+004800*
+004810*===============================================================
+004820* 0000-MAINLINE.
+004830*===============================================================
+004840 0000-MAINLINE.
+004850     PERFORM 1000-INITIALIZE
+004860         THRU 1000-INITIALIZE-EXIT.
+004870     IF ARR-RUN-MODE-LOAD
+004880         PERFORM 2000-LOAD-ARRAY
+004890             THRU 2000-LOAD-ARRAY-EXIT
+004900     ELSE
+004910         PERFORM 2500-LOAD-FROM-SNAPSHOT
+004920             THRU 2500-LOAD-FROM-SNAPSHOT-EXIT
+004930     END-IF.
+004940     PERFORM 2600-APPLY-CORRECTIONS
+004950         THRU 2600-APPLY-CORRECTIONS-EXIT.
+004960     PERFORM 5000-PRODUCE-REPORT
+004970         THRU 5000-PRODUCE-REPORT-EXIT.
+004980     PERFORM 6000-RECONCILE
+004990         THRU 6000-RECONCILE-EXIT.
+005000     PERFORM 7000-SAVE-SNAPSHOT
+005010         THRU 7000-SAVE-SNAPSHOT-EXIT.
+005020     PERFORM 9000-TERMINATE
+005030         THRU 9000-TERMINATE-EXIT.
+005040     STOP RUN.
+005050*
+005060*===============================================================
+005070* 1000-INITIALIZE  -  OPEN FILES FOR THE RUN.
+005080*===============================================================
+005090 1000-INITIALIZE.
+005100     PERFORM 1100-PROCESS-PARM
+005110         THRU 1100-PROCESS-PARM-EXIT.
+005120     IF ARR-RUN-MODE-LOAD
+005130         OPEN INPUT ARR-INPUT-FILE
+005140     END-IF.
+005150     OPEN OUTPUT ARR-REPORT-FILE.
+005160     OPEN OUTPUT ARR-EXCEPTION-FILE.
+005170     OPEN OUTPUT ARR-AUDIT-FILE.
+005180     ACCEPT ARR-RUN-DATE FROM DATE.
+005190     ACCEPT ARR-RUN-TIME FROM TIME.
+005200     MOVE ARR-MAX-CAPACITY TO ARR-EXC-HDR-MAX.
+005210     WRITE ARR-EXCEPTION-REC FROM ARR-EXC-HDR-LINE.
+005220     PERFORM 1200-READ-PRIOR-SNAPSHOT
+005230         THRU 1200-READ-PRIOR-SNAPSHOT-EXIT.
+005240 1000-INITIALIZE-EXIT.
+005250     EXIT.
+005260*
+005270*===============================================================
+005280* 1100-PROCESS-PARM  -  DECODE THE EXEC PARM, IF ONE WAS
+005290*     SUPPLIED, INTO THE ELEMENT COUNT LIMIT AND RUN MODE FOR
+005300*     THIS RUN.  A MISSING OR UNRECOGNIZED PARM DEFAULTS TO A
+005310*     NORMAL LOAD WITH NO ELEMENT COUNT OVERRIDE.
+005320*===============================================================
+005330 1100-PROCESS-PARM.
+005340     MOVE "L" TO ARR-RUN-MODE-SW.
+005350     MOVE 0   TO ARR-RUN-MAX-SIZE.
+005360     IF ARR-PARM-LEN > 0
+005370         IF ARR-PARM-SIZE IS NUMERIC
+005380             MOVE ARR-PARM-SIZE TO ARR-RUN-MAX-SIZE
+005390         END-IF
+005400         IF ARR-PARM-MODE = "R"
+005410             MOVE "R" TO ARR-RUN-MODE-SW
+005420         END-IF
+005430     END-IF.
+005440 1100-PROCESS-PARM-EXIT.
+005450     EXIT.
+005460*
+005470*===============================================================
+005480* 1200-READ-PRIOR-SNAPSHOT  -  IF A SNAPSHOT FROM A PRIOR RUN
+005490*     EXISTS ON ARRSNAP, LOAD IT INTO ARR-PRIOR-TABLE BEFORE
+005500*     THIS RUN'S ARRAY IS PROCESSED.  READ HERE SO THE PRIOR
+005510*     VALUES ARE CAPTURED BEFORE ARRSNAP IS REWRITTEN.
+005520*===============================================================
+005530 1200-READ-PRIOR-SNAPSHOT.
+005540     MOVE 0 TO ARR-PRIOR-COUNT.
+005550     OPEN INPUT ARR-SNAPSHOT-FILE.
+005560     IF ARR-SNAP-NOT-FOUND
+005570         GO TO 1200-READ-PRIOR-SNAPSHOT-EXIT
+005580     END-IF.
+005590     PERFORM 1210-READ-SNAP-REC
+005600         THRU 1210-READ-SNAP-REC-EXIT
+005610         UNTIL ARR-SNAP-EOF.
+005620     CLOSE ARR-SNAPSHOT-FILE.
+005630 1200-READ-PRIOR-SNAPSHOT-EXIT.
+005640     EXIT.
+005650*
+005660 1210-READ-SNAP-REC.
+005670     READ ARR-SNAPSHOT-FILE
+005680         AT END
+005690             SET ARR-SNAP-EOF TO TRUE
+005700             GO TO 1210-READ-SNAP-REC-EXIT
+005710     END-READ.
+005720     MOVE ARR-SNAP-CODE TO ARR-PRIOR-CODE (ARR-SNAP-SUB).
+005730     MOVE ARR-SNAP-VAL  TO ARR-PRIOR-ELEM (ARR-SNAP-SUB).
+005740     IF ARR-SNAP-SUB > ARR-PRIOR-COUNT
+005750         MOVE ARR-SNAP-SUB TO ARR-PRIOR-COUNT
+005760     END-IF.
+005770 1210-READ-SNAP-REC-EXIT.
+005780     EXIT.
+005790*
+005800*===============================================================
+005810* 2000-LOAD-ARRAY  -  READ THE HEADER RECORD TO SIZE THE ARRAY,
+005820*     THEN READ ONE DETAIL RECORD PER ELEM ENTRY.
+005830*===============================================================
+005840 2000-LOAD-ARRAY.
+005850     MOVE 0 TO ARR-ELEM-COUNT.
+005860     MOVE ARR-MAX-ELEMS TO ARR-EFFECTIVE-MAX.
+005870     IF ARR-RUN-MAX-SIZE > 0
+005880         AND ARR-RUN-MAX-SIZE < ARR-EFFECTIVE-MAX
+005890         MOVE ARR-RUN-MAX-SIZE TO ARR-EFFECTIVE-MAX
+005900     END-IF.
+005910     READ ARR-INPUT-FILE
+005920         AT END
+005930             SET ARR-EOF TO TRUE
+005940             GO TO 2000-LOAD-ARRAY-EXIT
+005950     END-READ.
+005960     IF NOT ARR-IN-IS-HEADER
+005970         DISPLAY "ARRAYDEMO - MISSING HEADER RECORD ON ARRIN"
+005980         GO TO 2000-LOAD-ARRAY-EXIT
+005990     END-IF.
+006000     MOVE ARR-IN-ELEM-COUNT TO ARR-ELEM-COUNT.
+006010     IF ARR-ELEM-COUNT > ARR-EFFECTIVE-MAX
+006020         DISPLAY "ARRAYDEMO - ELEM COUNT " ARR-ELEM-COUNT
+006030             " EXCEEDS THIS RUN'S LIMIT OF " ARR-EFFECTIVE-MAX
+006040         MOVE ARR-EFFECTIVE-MAX TO ARR-ELEM-COUNT
+006050     END-IF.
+006060     IF ARR-ELEM-COUNT = 0
+006070         GO TO 2000-LOAD-ARRAY-EXIT
+006080     END-IF.
+006090     PERFORM 2050-INIT-RESTART
+006100         THRU 2050-INIT-RESTART-EXIT.
+006110     PERFORM 2100-LOAD-DETAIL
+006120         THRU 2100-LOAD-DETAIL-EXIT
+006130         VARYING ARR-IDX FROM ARR-START-SUB BY 1
+006140         UNTIL ARR-IDX > ARR-ELEM-COUNT
+006150         OR ARR-EOF.
+006160     PERFORM 2150-COMPACT-TABLE
+006170         THRU 2150-COMPACT-TABLE-EXIT.
+006180 2000-LOAD-ARRAY-EXIT.
+006190     EXIT.
+006200*
+006210*===============================================================
+006220* 2150-COMPACT-TABLE  -  A DETAIL RECORD REJECTED BY 2100-LOAD-
+006230*     DETAIL LEAVES ITS SUBSCRIPT AT THE OCCURS DEFAULT (SPACES/
+006240*     ZERO) INSTEAD OF A LOADED BIN CODE, SINCE THE REJECTED
+006250*     RECORD GOES TO ARREXC RATHER THAN INTO THE ARRAY.  SLIDE
+006260*     THE REMAINING, ACTUALLY-LOADED ENTRIES DOWN OVER THOSE
+006270*     GAPS AND SHRINK ARR-ELEM-COUNT TO THE TRUE NUMBER LOADED,
+006280*     SO THE TABLE STAYS IN ASCENDING BIN CODE SEQUENCE FOR THE
+006290*     SEARCH ALL LOOKUP AND NO PHANTOM ENTRY REACHES ARRRPT,
+006300*     ARRSNAP OR THE VARIANCE SECTION.  A REAL BIN CODE READ
+006310*     FROM ARRIN IS NEVER SPACES, SO A BLANK ARR-BIN-CODE
+006320*     RELIABLY MARKS A GAP LEFT BY A REJECTED RECORD.  ALWAYS
+006330*     PERFORMED, NOT JUST WHEN THIS RUN'S OWN ARR-EXC-COUNT IS
+006340*     NON-ZERO - A RESTARTED RUN CAN INHERIT A GAP FROM AN
+006350*     EARLIER, INCOMPLETE RUN'S REJECT VIA ARRCKPT WITHOUT
+006360*     REJECTING ANYTHING ITSELF, AND A TABLE WITH NO GAPS AT
+006370*     ALL COMPACTS DOWN TO ITSELF AT NEGLIGIBLE COST.
+006380*===============================================================
+006390 2150-COMPACT-TABLE.
+006400     MOVE 1 TO ARR-COMPACT-WRITE.
+006410     PERFORM 2160-COMPACT-ONE-SLOT
+006420         THRU 2160-COMPACT-ONE-SLOT-EXIT
+006430         VARYING ARR-COMPACT-READ FROM 1 BY 1
+006440         UNTIL ARR-COMPACT-READ > ARR-ELEM-COUNT.
+006450     COMPUTE ARR-ELEM-COUNT = ARR-COMPACT-WRITE - 1.
+006460 2150-COMPACT-TABLE-EXIT.
+006470     EXIT.
+006480*
+006490 2160-COMPACT-ONE-SLOT.
+006500     IF ARR-BIN-CODE (ARR-COMPACT-READ) NOT = SPACES
+006510         IF ARR-COMPACT-WRITE NOT = ARR-COMPACT-READ
+006520             MOVE ARR-BIN-CODE (ARR-COMPACT-READ)
+006530                 TO ARR-BIN-CODE (ARR-COMPACT-WRITE)
+006540             MOVE ELEM (ARR-COMPACT-READ)
+006550                 TO ELEM (ARR-COMPACT-WRITE)
+006560         END-IF
+006570         ADD 1 TO ARR-COMPACT-WRITE
+006580     END-IF.
+006590 2160-COMPACT-ONE-SLOT-EXIT.
+006600     EXIT.
+006610*
+006620*===============================================================
+006630* 2500-LOAD-FROM-SNAPSHOT  -  RECONCILIATION-ONLY MODE.  LOAD
+006640*     THE ARRAY DIRECTLY FROM THE PRIOR ARRSNAP SNAPSHOT
+006650*     ALREADY READ INTO ARR-PRIOR-TABLE, WITHOUT OPENING OR
+006660*     READING ARRIN.
+006670*===============================================================
+006680 2500-LOAD-FROM-SNAPSHOT.
+006690     MOVE ARR-PRIOR-COUNT TO ARR-ELEM-COUNT.
+006700     IF ARR-ELEM-COUNT = 0
+006710         GO TO 2500-LOAD-FROM-SNAPSHOT-EXIT
+006720     END-IF.
+006730     PERFORM 2510-COPY-PRIOR-ELEM
+006740         THRU 2510-COPY-PRIOR-ELEM-EXIT
+006750         VARYING ARR-IDX FROM 1 BY 1
+006760         UNTIL ARR-IDX > ARR-ELEM-COUNT.
+006770 2500-LOAD-FROM-SNAPSHOT-EXIT.
+006780     EXIT.
+006790*
+006800 2510-COPY-PRIOR-ELEM.
+006810     MOVE ARR-PRIOR-CODE (ARR-IDX) TO ARR-BIN-CODE (ARR-IDX).
+006820     MOVE ARR-PRIOR-ELEM (ARR-IDX) TO ELEM (ARR-IDX).
+006830 2510-COPY-PRIOR-ELEM-EXIT.
+006840     EXIT.
+006850*
+006860*===============================================================
+006870* 2600-APPLY-CORRECTIONS  -  IF PENDING CORRECTIONS WERE KEYED
+006880*     IN THROUGH ARRMAINT SINCE THE LAST RUN, APPLY THEM TO THE
+006890*     ARRAY NOW BY BIN CODE (SO A CORRECTION STILL LANDS ON THE
+006900*     RIGHT BIN EVEN IF SUBSCRIPTS HAVE SHIFTED SINCE IT WAS
+006910*     ENTERED) AND LOG EACH ONE TO ARRAUD.  ARRCORR ITSELF IS
+006920*     LEFT FOR THE BATCH JCL'S CLEANUP STEP TO CLEAR ONCE THIS
+006930*     RUN ENDS SUCCESSFULLY - ON A DD ALLOCATED MOD, OPEN OUTPUT
+006940*     ONLY POSITIONS AT END-OF-FILE RATHER THAN TRUNCATING, SO
+006950*     REOPENING ARR-CORR-FILE FOR OUTPUT HERE WOULD NOT ACTUALLY
+006960*     EMPTY IT.
+006970*===============================================================
+006980 2600-APPLY-CORRECTIONS.
+006990     MOVE 0 TO ARR-CORR-APPLIED-COUNT.
+007000     OPEN INPUT ARR-CORR-FILE.
+007010     IF ARR-CORR-NOT-FOUND
+007020         GO TO 2600-APPLY-CORRECTIONS-EXIT
+007030     END-IF.
+007040     PERFORM 2610-APPLY-ONE-CORRECTION
+007050         THRU 2610-APPLY-ONE-CORRECTION-EXIT
+007060         UNTIL ARR-CORR-EOF.
+007070     CLOSE ARR-CORR-FILE.
+007080     IF ARR-CORR-APPLIED-COUNT > 0
+007090         DISPLAY "ARRAYDEMO - APPLIED " ARR-CORR-APPLIED-COUNT
+007100             " PENDING CORRECTION(S) FROM ARRCORR"
+007110     END-IF.
+007120 2600-APPLY-CORRECTIONS-EXIT.
+007130     EXIT.
+007140*
+007150 2610-APPLY-ONE-CORRECTION.
+007160     READ ARR-CORR-FILE
+007170         AT END
+007180             SET ARR-CORR-EOF TO TRUE
+007190             GO TO 2610-APPLY-ONE-CORRECTION-EXIT
+007200     END-READ.
+007210     MOVE ARR-CORR-CODE TO ARR-LOOKUP-CODE.
+007220     PERFORM 8000-FIND-BIN-CODE
+007230         THRU 8000-FIND-BIN-CODE-EXIT.
+007240     IF ARR-LOOKUP-FOUND
+007250         MOVE ELEM (ARR-IDX)     TO ARR-AUD-PRIOR-VAL
+007260         MOVE ARR-CORR-NEW-VAL   TO ELEM (ARR-IDX)
+007270         PERFORM 2300-WRITE-AUDIT-RECORD
+007280             THRU 2300-WRITE-AUDIT-RECORD-EXIT
+007290         ADD 1 TO ARR-CORR-APPLIED-COUNT
+007300     ELSE
+007310         DISPLAY "ARRAYDEMO - CORRECTION BIN CODE NOT FOUND: "
+007320             ARR-CORR-CODE
+007330     END-IF.
+007340 2610-APPLY-ONE-CORRECTION-EXIT.
+007350     EXIT.
+007360*
+007370*===============================================================
+007380* 2050-INIT-RESTART  -  IF A CHECKPOINT FROM A PRIOR, INCOMPLETE
+007390*     RUN EXISTS ON ARRCKPT, RELOAD THE ELEM VALUES IT RECORDS
+007400*     AND SKIP THE MATCHING ARRIN DETAIL RECORDS SO PROCESSING
+007410*     RESUMES PAST THE LAST CHECKPOINTED SUBSCRIPT.  THE OPEN
+007420*     OUTPUT BELOW ONLY POSITIONS ARRCKPT AT END-OF-FILE RATHER
+007430*     THAN TRUNCATING IT, SO THE ENTRIES REWRITTEN FOR THE
+007440*     RESTART POINT LAND AFTER THE ONES JUST READ INSTEAD OF
+007450*     REPLACING THEM - HARMLESS SINCE THEY ARE IDENTICAL, AND
+007460*     ARRCKPT ONLY EVER HOLDS A PRIOR RUN'S CHECKPOINT WHEN THAT
+007470*     RUN DID NOT END SUCCESSFULLY (SEE 9000-TERMINATE).
+007480*===============================================================
+007490 2050-INIT-RESTART.
+007500     MOVE 0 TO ARR-RESTART-SUB.
+007510     OPEN INPUT ARR-CKPT-FILE.
+007520     IF NOT ARR-CKPT-NOT-FOUND
+007530         PERFORM 2060-READ-CKPT-REC
+007540             THRU 2060-READ-CKPT-REC-EXIT
+007550             UNTIL ARR-CKPT-EOF
+007560         CLOSE ARR-CKPT-FILE
+007570     END-IF.
+007580     OPEN OUTPUT ARR-CKPT-FILE.
+007590     SET ARR-CKPT-OPEN TO TRUE.
+007600     IF ARR-RESTART-SUB > 0
+007610         DISPLAY "ARRAYDEMO - RESUMING AFTER CHECKPOINT AT "
+007620             ARR-RESTART-SUB
+007630         PERFORM 2070-REWRITE-CKPT-REC
+007640             THRU 2070-REWRITE-CKPT-REC-EXIT
+007650             VARYING ARR-IDX FROM 1 BY 1
+007660             UNTIL ARR-IDX > ARR-RESTART-SUB
+007670         PERFORM 2080-SKIP-INPUT-REC
+007680             THRU 2080-SKIP-INPUT-REC-EXIT
+007690             VARYING ARR-IDX FROM 1 BY 1
+007700             UNTIL ARR-IDX > ARR-RESTART-SUB
+007710             OR ARR-EOF
+007720     END-IF.
+007730     COMPUTE ARR-START-SUB = ARR-RESTART-SUB + 1.
+007740 2050-INIT-RESTART-EXIT.
+007750     EXIT.
+007760*
+007770 2060-READ-CKPT-REC.
+007780     READ ARR-CKPT-FILE
+007790         AT END
+007800             SET ARR-CKPT-EOF TO TRUE
+007810             GO TO 2060-READ-CKPT-REC-EXIT
+007820     END-READ.
+007830     MOVE ARR-CKPT-VAL  TO ELEM (ARR-CKPT-SUB).
+007840     MOVE ARR-CKPT-CODE TO ARR-BIN-CODE (ARR-CKPT-SUB).
+007850     MOVE ARR-CKPT-CODE TO ARR-PREV-BIN-CODE.
+007860     IF ARR-CKPT-SUB > ARR-RESTART-SUB
+007870         MOVE ARR-CKPT-SUB TO ARR-RESTART-SUB
+007880     END-IF.
+007890 2060-READ-CKPT-REC-EXIT.
+007900     EXIT.
+007910*
+007920 2070-REWRITE-CKPT-REC.
+007930     MOVE ARR-IDX TO ARR-CKPT-SUB.
+007940     MOVE ARR-BIN-CODE (ARR-IDX) TO ARR-CKPT-CODE.
+007950     MOVE ELEM (ARR-IDX) TO ARR-CKPT-VAL.
+007960     WRITE ARR-CKPT-REC.
+007970 2070-REWRITE-CKPT-REC-EXIT.
+007980     EXIT.
+007990*
+008000 2080-SKIP-INPUT-REC.
+008010     READ ARR-INPUT-FILE
+008020         AT END
+008030             SET ARR-EOF TO TRUE
+008040     END-READ.
+008050 2080-SKIP-INPUT-REC-EXIT.
+008060     EXIT.
+008070*
+008080*===============================================================
+008090* 2100-LOAD-DETAIL  -  READ ONE DETAIL RECORD, VALIDATE ITS
+008100*     RECORD TYPE AND BIN QUANTITY, AND MOVE IT INTO
+008110*     ELEM (ARR-IDX) IF IT PASSES.  RECORDS THAT FAIL VALIDATION,
+008120*     INCLUDING A RECORD WHOSE TYPE BYTE IS NOT "D" (A STRAY OR
+008130*     OUT-OF-PLACE RECORD FROM AN UPSTREAM FEED ERROR), ARE
+008140*     WRITTEN TO THE ARREXC EXCEPTIONS LISTING AND ARE NOT
+008150*     LOADED, AND DO NOT GET A CHECKPOINT - ONLY A SUBSCRIPT
+008160*     THAT ACTUALLY MADE IT INTO ELEM (ARR-IDX) IS CHECKPOINTED
+008170*     TO ARRCKPT, ELSE A RESTART REPLAYING THAT CHECKPOINT ROW
+008180*     WOULD RESTORE A BLANK/ZERO ENTRY AND ALSO RESET
+008190*     ARR-PREV-BIN-CODE, LETTING AN OUT-OF-SEQUENCE BIN CODE
+008200*     SLIP PAST THE CHECK ABOVE RIGHT AFTER THE RESTART.
+008210*===============================================================
+008220 2100-LOAD-DETAIL.
+008230     READ ARR-INPUT-FILE
+008240         AT END
+008250             SET ARR-EOF TO TRUE
+008260             GO TO 2100-LOAD-DETAIL-EXIT
+008270     END-READ.
+008280     IF NOT ARR-IN-IS-DETAIL
+008290         MOVE ZERO TO ARR-IN-BIN-VALUE
+008300         MOVE "RECORD IS NOT A VALID DETAIL RECORD"
+008310             TO ARR-EXC-DTL-RSN
+008320         PERFORM 2200-WRITE-EXCEPTION
+008330             THRU 2200-WRITE-EXCEPTION-EXIT
+008340     ELSE IF ARR-IN-BIN-VALUE > ARR-MAX-CAPACITY
+008350         MOVE "VALUE EXCEEDS MAXIMUM BIN CAPACITY"
+008360             TO ARR-EXC-DTL-RSN
+008370         PERFORM 2200-WRITE-EXCEPTION
+008380             THRU 2200-WRITE-EXCEPTION-EXIT
+008390     ELSE IF ARR-IN-BIN-CODE NOT > ARR-PREV-BIN-CODE
+008400         MOVE "BIN CODE OUT OF ASCENDING SEQUENCE"
+008410             TO ARR-EXC-DTL-RSN
+008420         PERFORM 2200-WRITE-EXCEPTION
+008430             THRU 2200-WRITE-EXCEPTION-EXIT
+008440     ELSE
+008450         MOVE ELEM (ARR-IDX) TO ARR-AUD-PRIOR-VAL
+008460         MOVE ARR-IN-BIN-CODE TO ARR-BIN-CODE (ARR-IDX)
+008470         MOVE ARR-IN-BIN-VALUE TO ELEM (ARR-IDX)
+008480         MOVE ARR-IN-BIN-CODE TO ARR-PREV-BIN-CODE
+008490         PERFORM 2300-WRITE-AUDIT-RECORD
+008500             THRU 2300-WRITE-AUDIT-RECORD-EXIT
+008510         PERFORM 2400-WRITE-CHECKPOINT
+008520             THRU 2400-WRITE-CHECKPOINT-EXIT
+008530     END-IF.
+008540 2100-LOAD-DETAIL-EXIT.
+008550     EXIT.
+008560*
+008570*===============================================================
+008580* 2400-WRITE-CHECKPOINT  -  EVERY ARR-CKPT-INTERVAL ELEMENTS,
+008590*     RECORD THE CURRENT SUBSCRIPT, BIN CODE AND ELEM VALUE ON
+008600*     ARRCKPT.
+008610*===============================================================
+008620 2400-WRITE-CHECKPOINT.
+008630     DIVIDE ARR-IDX BY ARR-CKPT-INTERVAL
+008640         GIVING ARR-CKPT-QUOT
+008650         REMAINDER ARR-CKPT-REM.
+008660     IF ARR-CKPT-REM = 0
+008670         MOVE ARR-IDX TO ARR-CKPT-SUB
+008680         MOVE ARR-BIN-CODE (ARR-IDX) TO ARR-CKPT-CODE
+008690         MOVE ELEM (ARR-IDX) TO ARR-CKPT-VAL
+008700         WRITE ARR-CKPT-REC
+008710     END-IF.
+008720 2400-WRITE-CHECKPOINT-EXIT.
+008730     EXIT.
+008740*
+008750*===============================================================
+008760* 2200-WRITE-EXCEPTION  -  LOG A BIN QUANTITY OR BIN CODE THAT
+008770*     FAILED VALIDATION TO THE ARREXC EXCEPTIONS LISTING.  THE
+008780*     REASON TEXT IS SET BY THE CALLER BEFORE THIS IS PERFORMED.
+008790*===============================================================
+008800 2200-WRITE-EXCEPTION.
+008810     ADD 1 TO ARR-EXC-COUNT.
+008820     MOVE ARR-IDX TO ARR-EXC-DTL-SUB.
+008830     MOVE ARR-IN-BIN-VALUE TO ARR-EXC-DTL-VAL.
+008840     WRITE ARR-EXCEPTION-REC FROM ARR-EXC-DTL-LINE.
+008850 2200-WRITE-EXCEPTION-EXIT.
+008860     EXIT.
+008870*
+008880*===============================================================
+008890* 2300-WRITE-AUDIT-RECORD  -  LOG AN ELEM UPDATE TO THE ARRAUD
+008900*     AUDIT TRAIL - SUBSCRIPT, OLD VALUE, NEW VALUE, AND THE
+008910*     RUN DATE/TIME.
+008920*===============================================================
+008930 2300-WRITE-AUDIT-RECORD.
+008940     MOVE ARR-IDX            TO ARR-AUD-SUB.
+008950     MOVE ARR-BIN-CODE (ARR-IDX) TO ARR-AUD-CODE.
+008960     MOVE ARR-AUD-PRIOR-VAL  TO ARR-AUD-OLD-VAL.
+008970     MOVE ELEM (ARR-IDX)     TO ARR-AUD-NEW-VAL.
+008980     MOVE ARR-RUN-DATE       TO ARR-AUD-RUN-DATE.
+008990     MOVE ARR-RUN-TIME       TO ARR-AUD-RUN-TIME.
+009000     WRITE ARR-AUDIT-REC.
+009010 2300-WRITE-AUDIT-RECORD-EXIT.
+009020     EXIT.
+009030*
+009040*===============================================================
+009050* 5000-PRODUCE-REPORT  -  WRITE THE ARRRPT LISTING - A PAGE
+009060*     HEADING, ONE DETAIL LINE PER ELEM SUBSCRIPT, AND A
+009070*     GRAND TOTAL LINE ACROSS ALL ELEMENTS.  THE TOTAL LINE IS
+009080*     ALWAYS WRITTEN, EVEN WHEN ARR-ELEM-COUNT IS ZERO, SO THE
+009090*     LISTING SHOWS A TOTAL OF ZERO INSTEAD OF NO TOTAL AT ALL.
+009100*===============================================================
+009110 5000-PRODUCE-REPORT.
+009120     MOVE ARR-RUN-MM TO ARR-RPT-HDR-MM.
+009130     MOVE ARR-RUN-DD TO ARR-RPT-HDR-DD.
+009140     MOVE ARR-RUN-YY TO ARR-RPT-HDR-YY.
+009150     WRITE ARR-REPORT-REC FROM ARR-RPT-HDR-LINE.
+009160     WRITE ARR-REPORT-REC FROM ARR-RPT-COL-LINE.
+009170     MOVE 0 TO ARR-GRAND-TOTAL.
+009180     IF ARR-ELEM-COUNT > 0
+009190         PERFORM 5100-WRITE-DETAIL-LINE
+009200             THRU 5100-WRITE-DETAIL-LINE-EXIT
+009210             VARYING ARR-IDX FROM 1 BY 1
+009220             UNTIL ARR-IDX > ARR-ELEM-COUNT
+009230     END-IF.
+009240     MOVE ARR-GRAND-TOTAL TO ARR-RPT-TOTAL-VAL.
+009250     WRITE ARR-REPORT-REC FROM ARR-RPT-TOTAL-LINE.
+009260 5000-PRODUCE-REPORT-EXIT.
+009270     EXIT.
+009280*
+009290 5100-WRITE-DETAIL-LINE.
+009300     ADD ELEM (ARR-IDX) TO ARR-GRAND-TOTAL.
+009310     MOVE ARR-IDX TO ARR-RPT-DTL-SUB.
+009320     MOVE ARR-BIN-CODE (ARR-IDX) TO ARR-RPT-DTL-CODE.
+009330     MOVE ELEM (ARR-IDX) TO ARR-RPT-DTL-VAL.
+009340     WRITE ARR-REPORT-REC FROM ARR-RPT-DTL-LINE.
+009350 5100-WRITE-DETAIL-LINE-EXIT.
+009360     EXIT.
+009370*
+009380*===============================================================
+009390* 6000-RECONCILE  -  APPEND A VARIANCE SECTION TO ARRRPT
+009400*     COMPARING TODAY'S ARRAY TO THE PRIOR RUN'S ARRSNAP
+009410*     SNAPSHOT, ONE LINE PER SUBSCRIPT KNOWN TO EITHER RUN.
+009420*===============================================================
+009430 6000-RECONCILE.
+009440     IF ARR-PRIOR-COUNT = 0
+009450         WRITE ARR-REPORT-REC FROM ARR-VAR-NONE-LINE
+009460         GO TO 6000-RECONCILE-EXIT
+009470     END-IF.
+009480     WRITE ARR-REPORT-REC FROM ARR-VAR-HDR-LINE.
+009490     WRITE ARR-REPORT-REC FROM ARR-VAR-COL-LINE.
+009500     MOVE ARR-ELEM-COUNT TO ARR-VAR-MAX-SUB.
+009510     IF ARR-PRIOR-COUNT > ARR-VAR-MAX-SUB
+009520         MOVE ARR-PRIOR-COUNT TO ARR-VAR-MAX-SUB
+009530     END-IF.
+009540     PERFORM 6100-WRITE-VARIANCE-LINE
+009550         THRU 6100-WRITE-VARIANCE-LINE-EXIT
+009560         VARYING ARR-IDX FROM 1 BY 1
+009570         UNTIL ARR-IDX > ARR-VAR-MAX-SUB.
+009580 6000-RECONCILE-EXIT.
+009590     EXIT.
+009600*
+009610 6100-WRITE-VARIANCE-LINE.
+009620     MOVE ARR-IDX TO ARR-VAR-DTL-SUB.
+009630     IF ARR-IDX > ARR-PRIOR-COUNT
+009640         MOVE 0 TO ARR-VAR-OLD-WORK
+009650     ELSE
+009660         MOVE ARR-PRIOR-ELEM (ARR-IDX) TO ARR-VAR-OLD-WORK
+009670     END-IF.
+009680     IF ARR-IDX > ARR-ELEM-COUNT
+009690         MOVE 0 TO ARR-VAR-NEW-WORK
+009700     ELSE
+009710         MOVE ELEM (ARR-IDX) TO ARR-VAR-NEW-WORK
+009720     END-IF.
+009730     MOVE ARR-VAR-OLD-WORK TO ARR-VAR-DTL-OLD.
+009740     MOVE ARR-VAR-NEW-WORK TO ARR-VAR-DTL-NEW.
+009750     COMPUTE ARR-VAR-DELTA = ARR-VAR-NEW-WORK - ARR-VAR-OLD-WORK.
+009760     MOVE ARR-VAR-DELTA TO ARR-VAR-DTL-DLT.
+009770     WRITE ARR-REPORT-REC FROM ARR-VAR-DTL-LINE.
+009780 6100-WRITE-VARIANCE-LINE-EXIT.
+009790     EXIT.
+009800*
+009810*===============================================================
+009820* 7000-SAVE-SNAPSHOT  -  WRITE TODAY'S ARRAY TO ARRSNAPO SO THE
+009830*     NEXT RUN CAN RECONCILE AGAINST IT.  ARRSNAPO IS ALWAYS A
+009840*     BRAND NEW DATASET (SEE THE ARRSNAPO DD IN THE BATCH JCL),
+009850*     NOT ARR-SNAPSHOT-FILE/ARRSNAP REOPENED FOR OUTPUT, SINCE A
+009860*     DD ALLOCATED MOD CAN ONLY EXTEND A DATASET ON OPEN OUTPUT,
+009870*     NOT TRUNCATE ONE, AND THE PRIOR SNAPSHOT JUST READ BY
+009880*     1200-READ-PRIOR-SNAPSHOT MUST NOT BE ADDED ONTO RATHER
+009890*     THAN REPLACED.  RUNS IN BOTH RUN MODES, NOT JUST A NORMAL
+009900*     LOAD - A RECONCILIATION-ONLY RUN CAN STILL HAVE APPLIED A
+009910*     PENDING ARRCORR CORRECTION IN 2600-APPLY-CORRECTIONS ABOVE,
+009920*     AND THAT CORRECTED VALUE HAS TO REACH ARRSNAP THE SAME AS
+009930*     IT WOULD ON A NORMAL LOAD RUN, OR IT IS LOST THE MOMENT
+009940*     ARRCORR IS CLEARED AT THE END OF THIS RUN.
+009950*===============================================================
+009960 7000-SAVE-SNAPSHOT.
+009970     OPEN OUTPUT ARR-SNAPSHOT-OUT-FILE.
+009980     IF ARR-ELEM-COUNT = 0
+009990         GO TO 7000-SAVE-SNAPSHOT-EXIT
+010000     END-IF.
+010010     PERFORM 7100-WRITE-SNAP-REC
+010020         THRU 7100-WRITE-SNAP-REC-EXIT
+010030         VARYING ARR-IDX FROM 1 BY 1
+010040         UNTIL ARR-IDX > ARR-ELEM-COUNT.
+010050 7000-SAVE-SNAPSHOT-EXIT.
+010060     EXIT.
+010070*
+010080 7100-WRITE-SNAP-REC.
+010090     MOVE ARR-IDX                TO ARR-SNAP-OUT-SUB.
+010100     MOVE ARR-BIN-CODE (ARR-IDX) TO ARR-SNAP-OUT-CODE.
+010110     MOVE ELEM (ARR-IDX)         TO ARR-SNAP-OUT-VAL.
+010120     MOVE ARR-RUN-DATE           TO ARR-SNAP-OUT-RUN-DATE.
+010130     WRITE ARR-SNAP-OUT-REC.
+010140 7100-WRITE-SNAP-REC-EXIT.
+010150     EXIT.
+010160*
+010170*===============================================================
+010180* 8000-FIND-BIN-CODE  -  RESOLVE ARR-LOOKUP-CODE TO ITS ELEM
+010190*     SUBSCRIPT VIA A SEARCH ALL AGAINST THE ASCENDING-KEYED
+010200*     ARR-DETAIL TABLE, SETTING ARR-LOOKUP-FOUND AND ARR-IDX.
+010210*     THIS IS THE LOOKUP USED BY THE ONLINE MAINTENANCE
+010220*     TRANSACTION TO ADDRESS A BIN BY CODE INSTEAD OF SUBSCRIPT.
+010230*===============================================================
+010240 8000-FIND-BIN-CODE.
+010250     SET ARR-LOOKUP-SW TO "N".
+010260     SEARCH ALL ARR-DETAIL
+010270         AT END
+010280             GO TO 8000-FIND-BIN-CODE-EXIT
+010290         WHEN ARR-BIN-CODE (ARR-BIN-IDX) = ARR-LOOKUP-CODE
+010300             SET ARR-LOOKUP-FOUND TO TRUE
+010310             SET ARR-IDX TO ARR-BIN-IDX
+010320     END-SEARCH.
+010330 8000-FIND-BIN-CODE-EXIT.
+010340     EXIT.
+010350*
+010360*===============================================================
+010370* 9000-TERMINATE  -  CLOSE FILES FOR THE RUN.  ARRCKPT AND
+010380*     ARRCORR ARE LEFT AS THIS RUN LEAVES THEM RATHER THAN
+010390*     REOPENED HERE TO CLEAR THEM - ON A DD ALLOCATED MOD, OPEN
+010400*     OUTPUT ONLY POSITIONS AT END-OF-FILE, IT DOES NOT TRUNCATE,
+010410*     SO A CLOSE/OPEN OUTPUT/CLOSE DANCE LIKE THAT DID NOT ACTUALLY
+010420*     EMPTY EITHER FILE.  BOTH ARE RESET TO EMPTY BY THE BATCH
+010430*     JCL'S CLEANUP STEP, WHICH ONLY RUNS AFTER THIS STEP ENDS
+010440*     WITH A ZERO RETURN CODE, SO A CHECKPOINT OR A NOT-YET-
+010450*     APPLIED CORRECTION SURVIVES INTACT IF THIS RUN ABENDS.
+010460*     ARRCKPT IS ONLY CLOSED IF ARR-CKPT-OPEN SHOWS 2050-INIT-
+010470*     RESTART ACTUALLY OPENED IT - A LOAD RUN THAT GOES STRAIGHT
+010480*     TO 2000-LOAD-ARRAY-EXIT ON A MISSING HEADER OR A ZERO
+010490*     ELEMENT COUNT NEVER GETS THAT FAR AND HAS NOTHING TO CLOSE.
+010500*===============================================================
+010510 9000-TERMINATE.
+010520     IF ARR-EXC-COUNT = 0
+010530         WRITE ARR-EXCEPTION-REC FROM ARR-EXC-NONE-LINE
+010540     END-IF.
+010550     CLOSE ARR-REPORT-FILE.
+010560     CLOSE ARR-EXCEPTION-FILE.
+010570     CLOSE ARR-AUDIT-FILE.
+010580     CLOSE ARR-SNAPSHOT-OUT-FILE.
+010590     IF ARR-RUN-MODE-LOAD
+010600         CLOSE ARR-INPUT-FILE
+010610         IF ARR-CKPT-OPEN
+010620             CLOSE ARR-CKPT-FILE
+010630         END-IF
+010640     END-IF.
+010650 9000-TERMINATE-EXIT.
+010660     EXIT.
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  ARRAY.
-           05  ELEM           OCCURS 3 TIMES PIC 9(9) VALUE 0.
 
-       PROCEDURE DIVISION.
-           MOVE 42  TO ELEM (1).
-           MOVE 100 TO ELEM (3).
 
-           DISPLAY "ARRAY(0)=" ELEM (1).
-           DISPLAY "ARRAY(1)=" ELEM (2).
-           DISPLAY "ARRAY(2)=" ELEM (3).
 
-           STOP RUN.
